@@ -0,0 +1,433 @@
+000010******************************************************************
+000020* Author      : JEFFERSON MOTA (GERO)
+000030* Installation: PAYROLL SYSTEMS - SECURITY GROUP
+000040* Date-Written: 26/04/12
+000050* Purpose     : BATCH ENTRY POINT FOR PASSWORD VALIDATION. READS
+000060*               A SEQUENTIAL FILE OF USERID/PASSWORD PAIRS,
+000070*               SCORES EACH ONE THROUGH VLVALSEN AND WRITES ONE
+000080*               RESULT LINE PER RECORD, SO A FULL USER LIST CAN
+000090*               BE RUN OVERNIGHT INSTEAD OF TYPED IN BY HAND.
+000100* Tectonics   : cobc
+000110*-----------------------------------------------------------------
+000120* MODIFICATION HISTORY
+000130*   DATE     INIT DESCRIPTION
+000140*   -------- ---- --------------------------------------------
+000150*   26/04/12 GM   ORIGINAL BATCH DRIVER.
+000165*   26/07/06 GM   PRINT A PASSWORD VALIDATION REPORT AT END OF
+000166*                 RUN INSTEAD OF JUST THE RECORDS-PROCESSED COUNT
+000167*                 - TOTALS BROKEN DOWN BY WHY A PASSWORD FAILED.
+000168*   26/07/20 GM   CHECKPOINT THE RECORD COUNT AND LAST USERID TO
+000169*                 VLCKPT EVERY WS-CKPT-INTERVAL RECORDS, AND
+000170*                 OFFER TO RESUME FROM THE LAST CHECKPOINT ON
+000171*                 STARTUP INSTEAD OF ALWAYS REPROCESSING A LARGE
+000172*                 FILE FROM RECORD ONE.
+000173*   26/07/27 GM   DECIDE RESUME-OR-NOT BEFORE OPENING VLBATOUT,
+000174*                 AND OPEN EXTEND INSTEAD OF OUTPUT WHEN RESUMING
+000175*                 - THE OLD ORDER TRUNCATED THE PRIOR RUN'S
+000176*                 OUTPUT BEFORE THE SKIPPED RECORDS' RESULT LINES
+000177*                 COULD BE PRESERVED. ALSO CARRY THE REPORT
+000178*                 TALLIES ACROSS A CHECKPOINT (NEW FIELDS ON
+000179*                 VLCKPT) SO A RESUMED RUN'S REPORT STILL ADDS UP
+000180*                 OVER THE WHOLE FILE.
+000181*   26/08/09 GM   DROPPED THE EMPTY LINKAGE SECTION - NOTHING IS
+000182*                 EVER CALLED WITH THIS PROGRAM'S OWN PARAMETERS,
+000183*                 IT WAS LEFTOVER FROM COPYING VLVALSEN'S SHAPE.
+000184*   26/08/09 GM   TRUNCATE VLBATOUT BACK TO THE CHECKPOINTED
+000185*                 RECORD COUNT BEFORE REOPENING IT EXTEND ON A
+000186*                 RESUME - THE SKIP LOOP ONLY REWOUND THE INPUT
+000187*                 FILE, SO RECORDS SCORED AFTER THE LAST
+000188*                 CHECKPOINT BUT BEFORE AN ABEND WERE GETTING A
+000189*                 SECOND RESULT LINE ON THE RESUMED RUN.
+000160******************************************************************
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID. VLBATCH.
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT PASSWORD-INPUT-FILE  ASSIGN TO "VLBATIN"
+000230         ORGANIZATION IS LINE SEQUENTIAL.
+000240     SELECT PASSWORD-OUTPUT-FILE ASSIGN TO "VLBATOUT"
+000250         ORGANIZATION IS LINE SEQUENTIAL.
+000255     SELECT CHECKPOINT-FILE ASSIGN TO "VLCKPT"
+000256         ORGANIZATION IS LINE SEQUENTIAL
+000257         FILE STATUS IS WS-CKPT-STATUS.
+000258     SELECT OUTPUT-SCRATCH-FILE ASSIGN TO "VLBATTMP"
+000259         ORGANIZATION IS LINE SEQUENTIAL.
+000260 DATA DIVISION.
+000270 FILE SECTION.
+000280 FD  PASSWORD-INPUT-FILE.
+000290 COPY CPBATIN.
+000300 FD  PASSWORD-OUTPUT-FILE.
+000310 01  BATCH-OUTPUT-RECORD               PIC X(81).
+000311 FD  CHECKPOINT-FILE.
+000312 01  CHECKPOINT-FILE-RECORD            PIC X(96).
+000313 FD  OUTPUT-SCRATCH-FILE.
+000314 01  SCRATCH-FILE-RECORD               PIC X(81).
+000320 WORKING-STORAGE SECTION.
+000330 77  WS-EOF-SWITCH                     PIC X(01)  VALUE "N".
+000340     88  WS-EOF                        VALUE "Y".
+000350 77  WS-RECORD-COUNT                   PIC 9(08)  VALUE ZERO COMP.
+000365 77  WS-CKPT-STATUS                    PIC X(02)  VALUE "00".
+000366 77  WS-CKPT-FOUND-SWITCH              PIC X(01)  VALUE "N".
+000367     88  WS-CKPT-FOUND                 VALUE "Y".
+000368 77  WS-CKPT-INTERVAL                  PIC 9(05)  VALUE 1000.
+000369 77  WS-CKPT-QUOT                      PIC 9(08)  COMP.
+000370 77  WS-CKPT-REMAINDER                 PIC 9(05)  COMP.
+000371 77  WS-RESUME-ANSWER                  PIC X(01)  VALUE SPACE.
+000373 77  WS-RESUMING-SWITCH                PIC X(01)  VALUE "N".
+000374     88  WS-RESUMING                   VALUE "Y".
+000375 77  WS-TRUNC-EOF-SWITCH               PIC X(01)  VALUE "N".
+000376     88  WS-TRUNC-EOF                  VALUE "Y".
+000377 77  WS-TRUNC-COUNT                    PIC 9(08)  VALUE ZERO COMP.
+000372 COPY CPCKPT.
+000351 77  WS-ACCEPT-COUNT                   PIC 9(08)  VALUE ZERO COMP.
+000353 77  WS-REJECT-COUNT                   PIC 9(08)  VALUE ZERO COMP.
+000354 77  WS-CNT-TOO-SHORT                  PIC 9(08)  VALUE ZERO COMP.
+000356 77  WS-CNT-TOO-LONG                   PIC 9(08)  VALUE ZERO COMP.
+000357 77  WS-CNT-NO-UPPER                   PIC 9(08)  VALUE ZERO COMP.
+000358 77  WS-CNT-NO-LOWER                   PIC 9(08)  VALUE ZERO COMP.
+000361 77  WS-CNT-NO-DIGIT                   PIC 9(08)  VALUE ZERO COMP.
+000362 77  WS-CNT-NO-SPECIAL                 PIC 9(08)  VALUE ZERO COMP.
+000363 77  WS-CNT-REUSED                     PIC 9(08)  VALUE ZERO COMP.
+000364 77  WS-CNT-LOCKED                     PIC 9(08)  VALUE ZERO COMP.
+000352 COPY CPBATOUT.
+000355 COPY LKVALSEN.
+000370 PROCEDURE DIVISION.
+000380
+000390******************************************************************
+000400* 0000-MAINLINE                                                  *
+000410******************************************************************
+000420 0000-MAINLINE.
+000430     PERFORM 1000-INITIALIZE     THRU 1000-INITIALIZE-EXIT
+000440     PERFORM 2000-PROCESS-FILE   THRU 2000-PROCESS-FILE-EXIT
+000450         UNTIL WS-EOF
+000460     PERFORM 9000-TERMINATE      THRU 9000-TERMINATE-EXIT
+000470     STOP RUN.
+000480
+000490******************************************************************
+000500* 1000-INITIALIZE                                                *
+000510******************************************************************
+000520 1000-INITIALIZE.
+000530     OPEN INPUT  PASSWORD-INPUT-FILE
+000541     PERFORM 1100-CHECK-RESTART THRU 1100-CHECK-RESTART-EXIT
+000542     IF WS-RESUMING
+000543         OPEN EXTEND PASSWORD-OUTPUT-FILE
+000544     ELSE
+000545         OPEN OUTPUT PASSWORD-OUTPUT-FILE
+000546     END-IF
+000550     PERFORM 2100-READ-INPUT THRU 2100-READ-INPUT-EXIT
+000560     .
+000570 1000-INITIALIZE-EXIT.
+000580     EXIT.
+000581
+000582******************************************************************
+000583* 1100-CHECK-RESTART                                             *
+000584* LOOKS FOR A CHECKPOINT LEFT BY AN EARLIER RUN THAT DID NOT     *
+000585* FINISH, AND IF ONE EXISTS, OFFERS TO RESUME FROM IT INSTEAD OF *
+000586* REPROCESSING THE INPUT FILE FROM RECORD ONE.                   *
+000587******************************************************************
+000588 1100-CHECK-RESTART.
+000589     OPEN INPUT CHECKPOINT-FILE
+000590     IF WS-CKPT-STATUS = "00"
+000591         READ CHECKPOINT-FILE INTO WS-CKPT-REC
+000592             AT END
+000593                 CONTINUE
+000594             NOT AT END
+000595                 SET WS-CKPT-FOUND TO TRUE
+000596         END-READ
+000597         CLOSE CHECKPOINT-FILE
+000598     END-IF
+000599     IF NOT WS-CKPT-FOUND
+000600         GO TO 1100-CHECK-RESTART-EXIT
+000601     END-IF
+000602     DISPLAY "==================================================="
+000603     DISPLAY "A CHECKPOINT WAS FOUND FROM AN EARLIER RUN:"
+000604     DISPLAY "  RECORDS ALREADY PROCESSED : " CKPT-RECORD-COUNT
+000605     DISPLAY "  LAST USERID PROCESSED     : " CKPT-LAST-USERID
+000606     DISPLAY "RESUME FROM THIS CHECKPOINT? (Y/N): "
+000607     ACCEPT WS-RESUME-ANSWER
+000608     IF WS-RESUME-ANSWER = "Y" OR WS-RESUME-ANSWER = "y"
+000609         SET WS-RESUMING TO TRUE
+000610         PERFORM 1170-RESTORE-COUNTS
+000611             THRU 1170-RESTORE-COUNTS-EXIT
+000612         PERFORM 1150-SKIP-TO-CHECKPOINT
+000613             THRU 1150-SKIP-TO-CHECKPOINT-EXIT
+000614     END-IF
+000615     .
+000616 1100-CHECK-RESTART-EXIT.
+000617     EXIT.
+000615
+000616******************************************************************
+000617* 1150-SKIP-TO-CHECKPOINT                                        *
+000618* RE-READS AND DISCARDS INPUT RECORDS ALREADY SCORED BY THE      *
+000619* EARLIER RUN, WITHOUT CALLING VLVALSEN OR WRITING OUTPUT AGAIN. *
+000620******************************************************************
+000621 1150-SKIP-TO-CHECKPOINT.
+000622     PERFORM 1175-TRUNCATE-OUTPUT
+000623         THRU 1175-TRUNCATE-OUTPUT-EXIT
+000624     PERFORM 1160-SKIP-RECORD THRU 1160-SKIP-RECORD-EXIT
+000625         UNTIL WS-EOF OR WS-RECORD-COUNT >= CKPT-RECORD-COUNT
+000626     .
+000627 1150-SKIP-TO-CHECKPOINT-EXIT.
+000628     EXIT.
+000629
+000630******************************************************************
+000631* 1160-SKIP-RECORD                                               *
+000632******************************************************************
+000633 1160-SKIP-RECORD.
+000634     READ PASSWORD-INPUT-FILE
+000635         AT END SET WS-EOF TO TRUE
+000636     END-READ
+000637     IF NOT WS-EOF
+000638         ADD 1 TO WS-RECORD-COUNT
+000639     END-IF
+000640     .
+000641 1160-SKIP-RECORD-EXIT.
+000642     EXIT.
+000643
+000644******************************************************************
+000645* 1170-RESTORE-COUNTS                                            *
+000646* CARRIES THE REPORT TALLIES FORWARD FROM THE CHECKPOINT SO THE  *
+000647* END-OF-RUN REPORT COVERS THE WHOLE FILE, NOT JUST THE RECORDS  *
+000648* PROCESSED SINCE THE RESUME.                                    *
+000649******************************************************************
+000650 1170-RESTORE-COUNTS.
+000651     MOVE CKPT-ACCEPT-COUNT   TO WS-ACCEPT-COUNT
+000652     MOVE CKPT-REJECT-COUNT   TO WS-REJECT-COUNT
+000653     MOVE CKPT-CNT-TOO-SHORT  TO WS-CNT-TOO-SHORT
+000654     MOVE CKPT-CNT-TOO-LONG   TO WS-CNT-TOO-LONG
+000655     MOVE CKPT-CNT-NO-UPPER   TO WS-CNT-NO-UPPER
+000656     MOVE CKPT-CNT-NO-LOWER   TO WS-CNT-NO-LOWER
+000657     MOVE CKPT-CNT-NO-DIGIT   TO WS-CNT-NO-DIGIT
+000658     MOVE CKPT-CNT-NO-SPECIAL TO WS-CNT-NO-SPECIAL
+000659     MOVE CKPT-CNT-REUSED     TO WS-CNT-REUSED
+000660     MOVE CKPT-CNT-LOCKED     TO WS-CNT-LOCKED
+000661     .
+000662 1170-RESTORE-COUNTS-EXIT.
+000663     EXIT.
+000664
+000665******************************************************************
+000666* 1175-TRUNCATE-OUTPUT                                           *
+000667* COPIES VLBATOUT'S SURVIVING LINES (THROUGH THE LAST            *
+000668* CHECKPOINT) TO A SCRATCH FILE AND BACK, TRUNCATING AWAY        *
+000669* ANY LINES WRITTEN PAST THAT POINT, BEFORE THE MAIN RUN         *
+000670* REOPENS VLBATOUT EXTEND - SO A RESUMED RUN DOES NOT WRITE      *
+000671* A SECOND RESULT LINE FOR A RECORD ALREADY SCORED SINCE         *
+000672* THE LAST CHECKPOINT BUT BEFORE THE ABEND.                      *
+000673******************************************************************
+000674 1175-TRUNCATE-OUTPUT.
+000675     MOVE ZERO TO WS-TRUNC-COUNT
+000676     OPEN INPUT PASSWORD-OUTPUT-FILE
+000677     OPEN OUTPUT OUTPUT-SCRATCH-FILE
+000678     PERFORM 1176-COPY-SURVIVING-LINE
+000679         THRU 1176-COPY-SURVIVING-LINE-EXIT
+000680         UNTIL WS-TRUNC-EOF
+000681             OR WS-TRUNC-COUNT >= CKPT-RECORD-COUNT
+000682     CLOSE PASSWORD-OUTPUT-FILE
+000683     CLOSE OUTPUT-SCRATCH-FILE
+000684     MOVE "N" TO WS-TRUNC-EOF-SWITCH
+000685     OPEN INPUT OUTPUT-SCRATCH-FILE
+000686     OPEN OUTPUT PASSWORD-OUTPUT-FILE
+000687     PERFORM 1177-COPY-BACK-LINE
+000688         THRU 1177-COPY-BACK-LINE-EXIT
+000689         UNTIL WS-TRUNC-EOF
+000690     CLOSE OUTPUT-SCRATCH-FILE
+000691     CLOSE PASSWORD-OUTPUT-FILE
+000693     .
+000694 1175-TRUNCATE-OUTPUT-EXIT.
+000695     EXIT.
+000696
+000697******************************************************************
+000698* 1176-COPY-SURVIVING-LINE                                       *
+000699* COPIES ONE LINE OF THE PRIOR RUN'S VLBATOUT TO THE SCRATCH     *
+000700* FILE, COUNTING IT SO THE COPY STOPS AT THE CHECKPOINT.         *
+000701******************************************************************
+000702 1176-COPY-SURVIVING-LINE.
+000703     READ PASSWORD-OUTPUT-FILE
+000704         AT END SET WS-TRUNC-EOF TO TRUE
+000705     END-READ
+000706     IF NOT WS-TRUNC-EOF
+000707         MOVE BATCH-OUTPUT-RECORD TO SCRATCH-FILE-RECORD
+000708         WRITE SCRATCH-FILE-RECORD
+000709         ADD 1 TO WS-TRUNC-COUNT
+000710     END-IF
+000711     .
+000712 1176-COPY-SURVIVING-LINE-EXIT.
+000713     EXIT.
+000714
+000715******************************************************************
+000716* 1177-COPY-BACK-LINE                                            *
+000717* COPIES THE SURVIVING LINES BACK FROM THE SCRATCH FILE          *
+000718* ONCE VLBATOUT HAS BEEN REOPENED OUTPUT, WHICH TRUNCATES IT.    *
+000719******************************************************************
+000720 1177-COPY-BACK-LINE.
+000721     READ OUTPUT-SCRATCH-FILE
+000722         AT END SET WS-TRUNC-EOF TO TRUE
+000723     END-READ
+000724     IF NOT WS-TRUNC-EOF
+000725         MOVE SCRATCH-FILE-RECORD TO BATCH-OUTPUT-RECORD
+000726         WRITE BATCH-OUTPUT-RECORD
+000727     END-IF
+000728     .
+000729 1177-COPY-BACK-LINE-EXIT.
+000730     EXIT.
+000590
+000600******************************************************************
+000610* 2000-PROCESS-FILE                                              *
+000620******************************************************************
+000630 2000-PROCESS-FILE.
+000640     ADD 1 TO WS-RECORD-COUNT
+000650     PERFORM 3000-VALIDATE-RECORD THRU 3000-VALIDATE-RECORD-EXIT
+000651     DIVIDE WS-RECORD-COUNT BY WS-CKPT-INTERVAL
+000652         GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REMAINDER
+000653     IF WS-CKPT-REMAINDER = ZERO
+000654         PERFORM 2200-WRITE-CHECKPOINT
+000655             THRU 2200-WRITE-CHECKPOINT-EXIT
+000656     END-IF
+000660     PERFORM 2100-READ-INPUT      THRU 2100-READ-INPUT-EXIT
+000670     .
+000680 2000-PROCESS-FILE-EXIT.
+000690     EXIT.
+000691
+000692******************************************************************
+000693* 2200-WRITE-CHECKPOINT                                          *
+000694* SAVES HOW FAR THE RUN HAS GOTTEN SO A LATER RUN CAN RESUME     *
+000695* HERE INSTEAD OF STARTING OVER AT RECORD ONE.                   *
+000696******************************************************************
+000697 2200-WRITE-CHECKPOINT.
+000698     MOVE WS-RECORD-COUNT   TO CKPT-RECORD-COUNT
+000698     MOVE BI-USERID         TO CKPT-LAST-USERID
+000698     MOVE WS-ACCEPT-COUNT   TO CKPT-ACCEPT-COUNT
+000698     MOVE WS-REJECT-COUNT   TO CKPT-REJECT-COUNT
+000698     MOVE WS-CNT-TOO-SHORT  TO CKPT-CNT-TOO-SHORT
+000698     MOVE WS-CNT-TOO-LONG   TO CKPT-CNT-TOO-LONG
+000698     MOVE WS-CNT-NO-UPPER   TO CKPT-CNT-NO-UPPER
+000698     MOVE WS-CNT-NO-LOWER   TO CKPT-CNT-NO-LOWER
+000698     MOVE WS-CNT-NO-DIGIT   TO CKPT-CNT-NO-DIGIT
+000698     MOVE WS-CNT-NO-SPECIAL TO CKPT-CNT-NO-SPECIAL
+000698     MOVE WS-CNT-REUSED     TO CKPT-CNT-REUSED
+000698     MOVE WS-CNT-LOCKED     TO CKPT-CNT-LOCKED
+000699     OPEN OUTPUT CHECKPOINT-FILE
+000701     MOVE WS-CKPT-REC TO CHECKPOINT-FILE-RECORD
+000702     WRITE CHECKPOINT-FILE-RECORD
+000703     CLOSE CHECKPOINT-FILE
+000704     .
+000705 2200-WRITE-CHECKPOINT-EXIT.
+000706     EXIT.
+000700
+000710******************************************************************
+000720* 2100-READ-INPUT                                                *
+000730******************************************************************
+000740 2100-READ-INPUT.
+000750     READ PASSWORD-INPUT-FILE
+000760         AT END SET WS-EOF TO TRUE
+000770     END-READ
+000780     .
+000790 2100-READ-INPUT-EXIT.
+000800     EXIT.
+000810
+000820******************************************************************
+000830* 3000-VALIDATE-RECORD                                           *
+000840* CALLS THE SHARED VALIDATION ROUTINE AND WRITES ONE RESULT LINE *
+000850******************************************************************
+000860 3000-VALIDATE-RECORD.
+000870     MOVE BI-USERID   TO LK-USERID
+000880     MOVE BI-PASSWORD TO LK-PASSWORD
+000890     CALL "VLVALSEN" USING LK-VALSEN-PARMS
+000900     MOVE BI-USERID   TO BO-USERID
+000910     MOVE LK-MAIUSC   TO BO-MAIUSC
+000920     MOVE LK-MINUSC   TO BO-MINUSC
+000930     MOVE LK-NUMERO   TO BO-NUMERO
+000940     IF LK-SENHA-VALIDA
+000950         MOVE "ACCEPTED" TO BO-RESULT
+000955         ADD 1 TO WS-ACCEPT-COUNT
+000960     ELSE
+000970         MOVE "REJECTED" TO BO-RESULT
+000975         ADD 1 TO WS-REJECT-COUNT
+000976         PERFORM 3100-TALLY-REASON
+000977             THRU 3100-TALLY-REASON-EXIT
+000980     END-IF
+000985     MOVE WS-BATCH-OUTPUT-REC TO BATCH-OUTPUT-RECORD
+000990     WRITE BATCH-OUTPUT-RECORD
+001000     .
+001010 3000-VALIDATE-RECORD-EXIT.
+001020     EXIT.
+001030
+001031******************************************************************
+001032* 3100-TALLY-REASON                                              *
+001033* ADDS ONE TO THE COUNTER FOR THE FAILURE REASON VLVALSEN SET IN *
+001034* LK-REASON-CODE, FOR THE END-OF-RUN REPORT.                     *
+001035******************************************************************
+001036 3100-TALLY-REASON.
+001037     EVALUATE LK-REASON-CODE
+001038         WHEN "01"
+001039             ADD 1 TO WS-CNT-TOO-SHORT
+001040         WHEN "02"
+001041             ADD 1 TO WS-CNT-TOO-LONG
+001042         WHEN "03"
+001043             ADD 1 TO WS-CNT-NO-UPPER
+001044         WHEN "04"
+001045             ADD 1 TO WS-CNT-NO-LOWER
+001046         WHEN "05"
+001047             ADD 1 TO WS-CNT-NO-DIGIT
+001048         WHEN "06"
+001049             ADD 1 TO WS-CNT-NO-SPECIAL
+001050         WHEN "07"
+001051             ADD 1 TO WS-CNT-REUSED
+001052         WHEN "08"
+001053             ADD 1 TO WS-CNT-LOCKED
+001054     END-EVALUATE
+001055     .
+001056 3100-TALLY-REASON-EXIT.
+001057     EXIT.
+001058
+001040******************************************************************
+001050* 9000-TERMINATE                                                 *
+001060******************************************************************
+001070 9000-TERMINATE.
+001080     CLOSE PASSWORD-INPUT-FILE
+001090     CLOSE PASSWORD-OUTPUT-FILE
+001091     PERFORM 2300-CLEAR-CHECKPOINT THRU 2300-CLEAR-CHECKPOINT-EXIT
+001095     PERFORM 9500-PRINT-REPORT THRU 9500-PRINT-REPORT-EXIT
+001110     .
+001120 9000-TERMINATE-EXIT.
+001130     EXIT.
+001121
+001122******************************************************************
+001123* 2300-CLEAR-CHECKPOINT                                          *
+001124* THE RUN FINISHED THE WHOLE FILE, SO THE CHECKPOINT NO LONGER   *
+001125* APPLIES - TRUNCATE IT SO THE NEXT RUN STARTS FROM RECORD ONE.  *
+001126******************************************************************
+001127 2300-CLEAR-CHECKPOINT.
+001128     OPEN OUTPUT CHECKPOINT-FILE
+001129     CLOSE CHECKPOINT-FILE
+001130     .
+001131 2300-CLEAR-CHECKPOINT-EXIT.
+001132     EXIT.
+001131
+001132******************************************************************
+001133* 9500-PRINT-REPORT                                              *
+001134* PRINTS THE END-OF-RUN PASSWORD VALIDATION REPORT - TOTALS      *
+001135* PROCESSED/ACCEPTED/REJECTED, BROKEN DOWN BY FAILURE REASON.    *
+001136******************************************************************
+001137 9500-PRINT-REPORT.
+001138     DISPLAY "==================================================="
+001139     DISPLAY "          PASSWORD VALIDATION REPORT"
+001140     DISPLAY "==================================================="
+001141     DISPLAY "RECORDS PROCESSED . . . . . . : " WS-RECORD-COUNT
+001142     DISPLAY "RECORDS ACCEPTED  . . . . . . : " WS-ACCEPT-COUNT
+001143     DISPLAY "RECORDS REJECTED  . . . . . . : " WS-REJECT-COUNT
+001144     DISPLAY "  TOO SHORT . . . . . . . . . : " WS-CNT-TOO-SHORT
+001145     DISPLAY "  TOO LONG  . . . . . . . . . : " WS-CNT-TOO-LONG
+001146     DISPLAY "  NO UPPERCASE . . . . . . . . : " WS-CNT-NO-UPPER
+001147     DISPLAY "  NO LOWERCASE . . . . . . . . : " WS-CNT-NO-LOWER
+001148     DISPLAY "  NO DIGIT . . . . . . . . . . : " WS-CNT-NO-DIGIT
+001149     DISPLAY "  NO SPECIAL CHARACTER . . . . : " WS-CNT-NO-SPECIAL
+001150     DISPLAY "  PASSWORD REUSED . . . . . . . : " WS-CNT-REUSED
+001151     DISPLAY "  ACCOUNT LOCKED . . . . . . . : " WS-CNT-LOCKED
+001152     DISPLAY "==================================================="
+001153     .
+001154 9500-PRINT-REPORT-EXIT.
+001155     EXIT.
+001156
+001150 END PROGRAM VLBATCH.
