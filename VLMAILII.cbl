@@ -1,71 +1,75 @@
-      ******************************************************************
-      * Author:JEFEFRSON MOTA(GERO)
-      * Date:26/03/23
-      * Purpose:VALIDACAO DE PASSWORD
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. VLMAILII.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 VERIFICA                              PIC 9.
-        88 VERIFICA-OK                          VALUE "S" FALSE "N".
-       77   CONTADOR                            PIC 9.
-       77  CARACTER                             PIC 9(1).
-       77 LETRA-MAIUSC                          PIC 9(1).
-       77 LETRA-MINUSC                          PIC 9(1).
-       77 NUMERO                                PIC 9(1).
+000010******************************************************************
+000020* Author      : JEFFERSON MOTA (GERO)
+000030* Installation: PAYROLL SYSTEMS - SECURITY GROUP
+000040* Date-Written: 26/03/23
+000050* Purpose     : INTERACTIVE PASSWORD VALIDATION FRONT END.
+000060* Tectonics   : cobc
+000070*-----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   DATE     INIT DESCRIPTION
+000100*   -------- ---- --------------------------------------------
+000110*   26/03/23 GM   ORIGINAL PROGRAM.
+000120*   26/04/12 GM   VALIDATION LOGIC MOVED TO VLVALSEN SO A BATCH
+000130*                 DRIVER (VLBATCH) CAN SHARE IT AGAINST A
+000140*                 PASSWORD FILE INSTEAD OF THE CONSOLE ONLY.
+000150*   26/05/18 GM   ASK FOR THE USERID BEFORE THE PASSWORD - THE
+000160*                 NEW PASSWORD-HISTORY CHECK IN VLVALSEN IS
+000170*                 KEYED BY USERID.
+000175*   26/06/22 GM   STOP RETRYING ONCE VLVALSEN REPORTS THE ACCOUNT
+000176*                 IS LOCKED OUT - IT WAS PERFORMING P02-PASSWORD
+000177*                 FOREVER ON ANY INVALID PASSWORD BEFORE.
+000178*   26/07/13 GM   MASK THE PASSWORD PROMPT WITH A NON-ECHOING
+000179*                 ACCEPT - IT USED TO SHOW IN PLAIN TEXT ON THE
+000180*                 OPERATOR'S SCREEN WHILE BEING TYPED.
+000182*   26/07/27 GM   SHOW VLVALSEN'S OWN LK-REASON-TEXT ON A
+000183*                 REJECTION INSTEAD OF A HARDCODED "MAXIMO 8
+000184*                 CARACTERES" MESSAGE - IT WAS WRONG THE MOMENT
+000185*                 THE POLICY CARD SET A DIFFERENT LENGTH, AND
+000186*                 NEVER MENTIONED A REUSED OR MISSING-SPECIAL
+000187*                 REJECTION AT ALL.
+000181******************************************************************
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VLMAILII.
+000210 DATA DIVISION.
+000220 WORKING-STORAGE SECTION.
+000230 COPY LKVALSEN.
+000240 PROCEDURE DIVISION.
+000250
+000260******************************************************************
+000270* P01-USERID                                                     *
+000280******************************************************************
+000290 P01-USERID.
+000300     DISPLAY "USERID: "
+000310     ACCEPT  LK-USERID
+000320     .
+000330
+000340******************************************************************
+000350* P02-PASSWORD                                                   *
+000360******************************************************************
+000370 P02-PASSWORD.
+000380     DISPLAY "CADASTRE O PASSWORD: "
+000390     ACCEPT  LK-PASSWORD WITH NO ECHO
+000400     DISPLAY "==================================================="
+000410     .
+000420     CALL "VLVALSEN" USING LK-VALSEN-PARMS
 
+000425     DISPLAY " LETRA MAIUSCULA: " LK-MAIUSC
+000426     DISPLAY " LETRA MINUSC   : " LK-MINUSC
+000427     DISPLAY " NUMERO         : " LK-NUMERO
 
-       77 WS-USER-PASSWORD                      PIC X(8).
-       PROCEDURE DIVISION.
-
-           P02-PASSWORD.
-            DISPLAY "CADASTRE O PASSWORD: "
-           ACCEPT  WS-USER-PASSWORD
-           DISPLAY "==================================================="
-           .
-           PERFORM VALIDAR-SENHA
-
-           IF VERIFICA = 1
-           DISPLAY "Senha valida!"
-           ELSE
-           DISPLAY "Senha invalida! Deve ter no maximo 8 caracteres"
-                "no minimo 1 letra maiuscula, 1 minuscula e 1 numero !"
-           PERFORM P02-PASSWORD
-           END-IF.
-           DISPLAY "==================================================="
-           .
-           VALIDAR-SENHA.
-           PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > 8
-
-           IF CONTADOR = 1
-            MOVE WS-USER-PASSWORD(1:1) TO CARACTER
-            IF CARACTER >= "A" AND CARACTER <= "Z"
-                ADD 1 TO LETRA-MAIUSC
-            END-IF
-
-           ELSE IF CONTADOR >= 2 AND CONTADOR <= 8
-            MOVE WS-USER-PASSWORD(CONTADOR:1) TO CARACTER
-            IF CARACTER >= "a" AND CARACTER <= "z"
-                ADD 1 TO LETRA-MINUSC
-            ELSE IF CARACTER >= "0" AND CARACTER <= "9"
-                ADD 1 TO NUMERO
-            END-IF
-
-           END-IF
-           END-PERFORM
-           DISPLAY "==================================================="
-
-           IF LETRA-MAIUSC >= 1 AND LETRA-MINUSC >= 1 AND NUMERO >= 1
-           MOVE 1 TO VERIFICA
-           END-IF.
-
-           DISPLAY " LETRA MAIUSCULA: "LETRA-MAIUSC
-           DISPLAY " LETRA MINUSC   : "LETRA-MINUSC
-           DISPLAY " NUMERO         : "NUMERO.
-
-       P02-FIM.
-            STOP RUN.
-       END PROGRAM VLMAILII.
+000440     IF LK-SENHA-VALIDA
+000450         DISPLAY "Senha valida!"
+000460     ELSE
+000462         IF LK-REASON-CODE = "08"
+000464             DISPLAY "Conta bloqueada apos varias tentativas"
+000466                 " invalidas. Procure o suporte."
+000468         ELSE
+000470             DISPLAY "Senha invalida! Motivo: " LK-REASON-TEXT
+000490             PERFORM P02-PASSWORD
+000495         END-IF
+000500     END-IF
+000510     DISPLAY "==================================================="
+000520     .
+000530 P02-FIM.
+000540     STOP RUN.
+000550 END PROGRAM VLMAILII.
