@@ -0,0 +1,535 @@
+000010******************************************************************
+000020* Author      : JEFFERSON MOTA (GERO)
+000030* Installation: PAYROLL SYSTEMS - SECURITY GROUP
+000040* Date-Written: 26/03/23
+000050* Purpose     : SHARED PASSWORD VALIDATION ROUTINE, CALLED BY
+000060*               VLMAILII (INTERACTIVE) AND VLBATCH (BATCH) SO
+000070*               BOTH FRONT ENDS SCORE A PASSWORD THE SAME WAY.
+000080* Tectonics   : cobc
+000090*-----------------------------------------------------------------
+000100* MODIFICATION HISTORY
+000110*   DATE     INIT DESCRIPTION
+000120*   -------- ---- --------------------------------------------
+000130*   26/04/12 GM   SPLIT OUT OF VLMAILII SO VLBATCH CAN CALL THE
+000140*                 SAME VALIDATION LOGIC AGAINST A PASSWORD FILE.
+000150*   26/05/04 GM   LENGTH AND MINIMUM-COUNT RULES NO LONGER
+000160*                 HARDCODED - READ FROM THE VLPOLICY PARAMETER
+000170*                 CARD ONCE PER RUN.
+000175*   26/05/18 GM   REJECT A PASSWORD THAT MATCHES ONE OF THE
+000176*                 USER'S LAST 5 ON THE VLHIST HISTORY FILE, AND
+000177*                 APPEND THE NEW ONE WHEN ACCEPTED.
+000178*   26/06/01 GM   APPEND ONE ROW TO THE VLAUDIT AUDIT LOG FOR
+000179*                 EVERY CALL, PASS OR FAIL, WITH THE REASON THE
+000180*                 PASSWORD WAS REJECTED WHEN IT WAS.
+000182*   26/06/15 GM   THE CHARACTER SCAN NO LONGER CARES WHERE IN THE
+000183*                 PASSWORD A CLASS OF CHARACTER FALLS - UPPER,
+000184*                 LOWER, DIGIT AND SPECIAL ARE ALL COUNTED ACROSS
+000185*                 EVERY POSITION. SPECIAL CHARACTERS ARE NOW A
+000186*                 COUNTED CLASS TOO, ENFORCED AGAINST THE CARD'S
+000187*                 POL-MIN-SPECIAL.
+000188*   26/06/22 GM   LOCK AN ACCOUNT OUT AFTER POL-MAX-FAILURES
+000189*                 CONSECUTIVE REJECTIONS, PERSISTED ON VLLOCK, SO
+000190*                 CALLERS STOP RETRYING FOREVER.
+000191*   26/06/29 GM   REPLACED VLLOCK WITH VLUSER, THE USER-MASTER
+000192*                 FILE - CURRENT PASSWORD HASH AND LAST-CHANGED/
+000193*                 NEXT-EXPIRY DATES ARE MAINTAINED ON A SUCCESSFUL
+000194*                 CHANGE, AND THE LOCKOUT FIELDS MOVED HERE WITH
+000195*                 IT SINCE THEY ARE BOTH PER-USER STATE ON THE
+000196*                 SAME KEY.
+000197*   26/07/27 GM   ACCEPT FROM TIME RETURNS 8 DIGITS (HHMMSSSS) -
+000198*                 WS-AUDIT-TIME WAS ONLY 6 WIDE, SO IT WAS
+000199*                 SILENTLY KEEPING THE LOW-ORDER MMSSSS INSTEAD
+000200*                 OF HHMMSS. ALSO ZERO OUT LK-MAIUSC/LK-MINUSC/
+000201*                 LK-NUMERO WHEN AN ACCOUNT IS ALREADY LOCKED -
+000202*                 THEY WERE BEING LEFT AT WHATEVER THE PREVIOUS
+000203*                 CALL ON THE SAME PARAMETER AREA HAD SET.
+000204*   26/08/09 GM   TRIP THE LOCKOUT REASON CODE/TEXT ON THE VERY
+000205*                 CALL THAT CROSSES POL-MAX-FAILURES, NOT JUST ON
+000206*                 THE CALLS AFTER IT - THE CALLER USED TO SEE AN
+000207*                 ORDINARY REJECTION REASON FOR THE TRIGGERING
+000208*                 CALL AND ONLY FOUND OUT ABOUT THE LOCKOUT ONE
+000209*                 CALL LATE. ALSO BOUND THE HASH LOOP BY THE
+000209*                 SMALLER OF POL-MAX-LENGTH AND LK-PASSWORD'S OWN
+000209*                 SIZE, SINCE AN OVERSIZED POLICY CARD VALUE WAS
+000209*                 ABLE TO REFERENCE-MODIFY PAST THE END OF THE
+000209*                 FIELD. RENAMED THE OLD CONTADOR/CARACTER/
+000209*                 LETRA-MAIUSC/LETRA-MINUSC/NUMERO/LETRA-ESPECIAL
+000209*                 FIELDS TO THE WS- CONVENTION USED EVERYWHERE
+000209*                 ELSE IN THIS COPY.
+000181******************************************************************
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VLVALSEN.
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT POLICY-FILE ASSIGN TO "VLPOLICY"
+000250         ORGANIZATION IS LINE SEQUENTIAL
+000255         FILE STATUS IS WS-FILE-STATUS.
+000256     SELECT HISTORY-FILE ASSIGN TO "VLHIST"
+000257         ORGANIZATION IS INDEXED
+000258         ACCESS MODE IS DYNAMIC
+000259         RECORD KEY IS HIST-USERID
+000259         FILE STATUS IS WS-HIST-STATUS.
+000261     SELECT AUDIT-FILE ASSIGN TO "VLAUDIT"
+000262         ORGANIZATION IS LINE SEQUENTIAL
+000263         FILE STATUS IS WS-AUDIT-STATUS.
+000264     SELECT USER-FILE ASSIGN TO "VLUSER"
+000265         ORGANIZATION IS INDEXED
+000266         ACCESS MODE IS DYNAMIC
+000267         RECORD KEY IS USER-USERID
+000268         FILE STATUS IS WS-USER-STATUS.
+000260 DATA DIVISION.
+000270 FILE SECTION.
+000280 FD  POLICY-FILE.
+000290 01  POLICY-FILE-RECORD                PIC X(14).
+000295 FD  HISTORY-FILE.
+000296 COPY CPHIST.
+000297 FD  AUDIT-FILE.
+000298 01  AUDIT-FILE-RECORD                 PIC X(53).
+000299 FD  USER-FILE.
+000300 COPY CPUSER.
+000300 WORKING-STORAGE SECTION.
+000310 COPY CPPOLICY.
+000320 77  WS-POLICY-SWITCH                  PIC X(01)  VALUE "N".
+000330     88  WS-POLICY-LOADED              VALUE "Y".
+000335 77  WS-FILE-STATUS                    PIC X(02)  VALUE "00".
+000336 77  WS-HIST-SWITCH                    PIC X(01)  VALUE "N".
+000337     88  WS-HIST-OPENED                VALUE "Y".
+000338 77  WS-HIST-STATUS                    PIC X(02)  VALUE "00".
+000339 77  WS-HIST-FOUND-SWITCH              PIC X(01)  VALUE "N".
+000340     88  WS-HIST-FOUND                 VALUE "Y".
+000341 77  WS-HASH-VALUE                     PIC 9(08)  COMP.
+000342 77  WS-HASH-TEMP                      PIC 9(10)  COMP.
+000343 77  WS-DIVIDE-QUOT                    PIC 9(10)  COMP.
+000344 77  WS-CHAR-VALUE                     PIC 9(02)  COMP.
+000344 77  WS-HASH-LENGTH                    PIC 9(02)  COMP.
+000345 77  WS-REUSED-SWITCH                  PIC X(01)  VALUE "N".
+000346     88  WS-PASSWORD-REUSED            VALUE "Y".
+000347 77  WS-TODAY                          PIC 9(08).
+000348 77  WS-AUDIT-SWITCH                   PIC X(01)  VALUE "N".
+000348     88  WS-AUDIT-OPENED               VALUE "Y".
+000349 77  WS-AUDIT-STATUS                   PIC X(02)  VALUE "00".
+000349 77  WS-AUDIT-TIME-FULL                PIC 9(08).
+000349 77  WS-AUDIT-TIME                     PIC 9(06).
+000349 77  WS-REASON-CODE                    PIC X(02)  VALUE "00".
+000349 77  WS-REASON-TEXT                    PIC X(20)  VALUE SPACES.
+000349 COPY CPAUDIT.
+000351 77  WS-USER-SWITCH                    PIC X(01)  VALUE "N".
+000352     88  WS-USER-OPENED                VALUE "Y".
+000353 77  WS-USER-STATUS                    PIC X(02)  VALUE "00".
+000354 77  WS-USER-FOUND-SWITCH              PIC X(01)  VALUE "N".
+000355     88  WS-USER-FOUND                 VALUE "Y".
+000356 77  WS-LOCK-REJECT-SWITCH             PIC X(01)  VALUE "N".
+000357     88  WS-LOCK-REJECTED              VALUE "Y".
+000358 77  WS-EXPIRY-DAYS                    PIC 9(03)  VALUE 90.
+000359 77  WS-DATE-INT                       PIC 9(08)  COMP.
+000340 77  WS-CONTADOR                       PIC 9(02)  COMP.
+000350 77  WS-CARACTER                       PIC X(01).
+000360 77  WS-LETRA-MAIUSC                   PIC 9(02)  COMP.
+000370 77  WS-LETRA-MINUSC                   PIC 9(02)  COMP.
+000380 77  WS-NUMERO                         PIC 9(02)  COMP.
+000381 77  WS-LETRA-ESPECIAL                 PIC 9(02)  COMP.
+000390 77  WS-PWD-LENGTH                     PIC 9(02)  COMP.
+000400 77  WS-TRAILING-SPACES                PIC 9(02)  COMP.
+000410 LINKAGE SECTION.
+000420 COPY LKVALSEN.
+000430 PROCEDURE DIVISION USING LK-VALSEN-PARMS.
+000440
+000450******************************************************************
+000460* 0000-MAINLINE                                                  *
+000470******************************************************************
+000480 0000-MAINLINE.
+000490     IF NOT WS-POLICY-LOADED
+000500         PERFORM 0100-LOAD-POLICY THRU 0100-LOAD-POLICY-EXIT
+000510     END-IF
+000512     IF NOT WS-HIST-OPENED
+000514         PERFORM 0120-OPEN-HISTORY THRU 0120-OPEN-HISTORY-EXIT
+000516     END-IF
+000517     IF NOT WS-AUDIT-OPENED
+000518         PERFORM 0140-OPEN-AUDIT THRU 0140-OPEN-AUDIT-EXIT
+000519     END-IF
+000521     IF NOT WS-USER-OPENED
+000522         PERFORM 0160-OPEN-USER THRU 0160-OPEN-USER-EXIT
+000523     END-IF
+000524     PERFORM 1700-CHECK-LOCKOUT THRU 1700-CHECK-LOCKOUT-EXIT
+000526     IF NOT WS-LOCK-REJECTED
+000527         PERFORM 1000-VALIDAR-SENHA THRU 1000-VALIDAR-SENHA-EXIT
+000528     END-IF
+000529     PERFORM 1800-UPDATE-LOCKOUT THRU 1800-UPDATE-LOCKOUT-EXIT
+000531     MOVE WS-REASON-CODE TO LK-REASON-CODE
+000532     MOVE WS-REASON-TEXT TO LK-REASON-TEXT
+000525     PERFORM 9000-WRITE-AUDIT THRU 9000-WRITE-AUDIT-EXIT
+000530     GOBACK.
+000540
+000550******************************************************************
+000560* 0100-LOAD-POLICY                                               *
+000570* READS THE POLICY CARD ONCE PER RUN. IF IT IS MISSING, THE      *
+000580* ORIGINAL 8-CHARACTER / 1-UPPER / 1-LOWER / 1-DIGIT RULE IS     *
+000590* KEPT SO A SITE WITHOUT A CARD STILL BEHAVES AS BEFORE, WITH    *
+000595* THE HELPDESK'S USUAL 5-STRIKE LOCKOUT AS THE DEFAULT.          *
+000600******************************************************************
+000610 0100-LOAD-POLICY.
+000620     MOVE 08 TO POL-MIN-LENGTH
+000621     MOVE 08 TO POL-MAX-LENGTH
+000622     MOVE 01 TO POL-MIN-UPPER
+000623     MOVE 01 TO POL-MIN-LOWER
+000624     MOVE 01 TO POL-MIN-DIGIT
+000625     MOVE 00 TO POL-MIN-SPECIAL
+000626     MOVE 05 TO POL-MAX-FAILURES
+000640     OPEN INPUT POLICY-FILE
+000650     IF WS-FILE-STATUS = "00"
+000660         READ POLICY-FILE INTO WS-POLICY-REC
+000665             AT END CONTINUE
+000670         END-READ
+000675         CLOSE POLICY-FILE
+000680     END-IF
+000700     SET WS-POLICY-LOADED TO TRUE
+000710     .
+000720 0100-LOAD-POLICY-EXIT.
+000730     EXIT.
+000740
+000741******************************************************************
+000742* 0120-OPEN-HISTORY                                              *
+000743* OPENS VLHIST FOR THE LIFE OF THE RUN SO REPEATED CALLS (BATCH  *
+000744* OR INTERACTIVE RETRIES) SHARE ONE OPEN FILE.                   *
+000745******************************************************************
+000746 0120-OPEN-HISTORY.
+000747     OPEN I-O HISTORY-FILE
+000748     IF WS-HIST-STATUS = "35"
+000749         OPEN OUTPUT HISTORY-FILE
+000749         CLOSE HISTORY-FILE
+000749         OPEN I-O HISTORY-FILE
+000750     END-IF
+000751     SET WS-HIST-OPENED TO TRUE
+000752     .
+000753 0120-OPEN-HISTORY-EXIT.
+000754     EXIT.
+000755
+000756******************************************************************
+000757* 0140-OPEN-AUDIT                                                *
+000758* OPENS VLAUDIT FOR APPEND. A MISSING FILE IS CREATED FIRST SO   *
+000759* THE VERY FIRST RUN AT A NEW SITE DOES NOT ABEND.               *
+000760******************************************************************
+000761 0140-OPEN-AUDIT.
+000762     OPEN EXTEND AUDIT-FILE
+000763     IF WS-AUDIT-STATUS = "35"
+000764         OPEN OUTPUT AUDIT-FILE
+000765         CLOSE AUDIT-FILE
+000766         OPEN EXTEND AUDIT-FILE
+000767     END-IF
+000768     SET WS-AUDIT-OPENED TO TRUE
+000769     .
+000770 0140-OPEN-AUDIT-EXIT.
+000771     EXIT.
+000772
+000773******************************************************************
+000774* 0160-OPEN-USER                                                 *
+000775* OPENS VLUSER FOR THE LIFE OF THE RUN, SAME PATTERN AS VLHIST.  *
+000776******************************************************************
+000777 0160-OPEN-USER.
+000778     OPEN I-O USER-FILE
+000779     IF WS-USER-STATUS = "35"
+000780         OPEN OUTPUT USER-FILE
+000781         CLOSE USER-FILE
+000782         OPEN I-O USER-FILE
+000783     END-IF
+000784     SET WS-USER-OPENED TO TRUE
+000785     .
+000786 0160-OPEN-USER-EXIT.
+000787     EXIT.
+000788
+000750******************************************************************
+000760* 1000-VALIDAR-SENHA                                             *
+000770* SCORES LK-PASSWORD AGAINST THE POLICY CARD AND RETURNS         *
+000780* LK-VERIFICA/LK-MAIUSC/LK-MINUSC/LK-NUMERO. EVERY POSITION IN   *
+000790* THE PASSWORD IS SCANNED FOR EACH OF THE FOUR CHARACTER         *
+000800* CLASSES - UPPER, LOWER, DIGIT AND SPECIAL.                     *
+000810******************************************************************
+000820 1000-VALIDAR-SENHA.
+000830     MOVE ZERO TO WS-LETRA-MAIUSC WS-LETRA-MINUSC WS-NUMERO
+000831         WS-LETRA-ESPECIAL
+000840     MOVE ZERO TO WS-TRAILING-SPACES
+000850     INSPECT LK-PASSWORD TALLYING WS-TRAILING-SPACES
+000860         FOR TRAILING SPACES
+000870     COMPUTE WS-PWD-LENGTH = LENGTH OF LK-PASSWORD
+000880         - WS-TRAILING-SPACES
+000890
+000900     MOVE "00" TO WS-REASON-CODE
+000905     MOVE SPACES TO WS-REASON-TEXT
+000906     EVALUATE TRUE
+000907         WHEN WS-PWD-LENGTH < POL-MIN-LENGTH
+000908             MOVE ZERO TO LK-VERIFICA
+000909             MOVE "01" TO WS-REASON-CODE
+000910             MOVE "TOO SHORT" TO WS-REASON-TEXT
+000911         WHEN WS-PWD-LENGTH > POL-MAX-LENGTH
+000912             MOVE ZERO TO LK-VERIFICA
+000913             MOVE "02" TO WS-REASON-CODE
+000914             MOVE "TOO LONG" TO WS-REASON-TEXT
+000930         WHEN OTHER
+000940         PERFORM VARYING WS-CONTADOR FROM 1 BY 1
+000950                 UNTIL WS-CONTADOR > WS-PWD-LENGTH
+000960             MOVE LK-PASSWORD(WS-CONTADOR:1) TO WS-CARACTER
+000970             EVALUATE TRUE
+000980                 WHEN WS-CARACTER >= "A" AND WS-CARACTER <= "Z"
+000990                     ADD 1 TO WS-LETRA-MAIUSC
+001000                 WHEN WS-CARACTER >= "a" AND WS-CARACTER <= "z"
+001010                     ADD 1 TO WS-LETRA-MINUSC
+001020                 WHEN WS-CARACTER >= "0" AND WS-CARACTER <= "9"
+001030                     ADD 1 TO WS-NUMERO
+001040                 WHEN OTHER
+001050                     ADD 1 TO WS-LETRA-ESPECIAL
+001060             END-EVALUATE
+001130         END-PERFORM
+001140
+001141         MOVE 1 TO LK-VERIFICA
+001150         IF WS-LETRA-MAIUSC < POL-MIN-UPPER
+001151             MOVE ZERO TO LK-VERIFICA
+001152             MOVE "03" TO WS-REASON-CODE
+001153             MOVE "NO UPPERCASE" TO WS-REASON-TEXT
+001160         ELSE IF WS-LETRA-MINUSC < POL-MIN-LOWER
+001161             MOVE ZERO TO LK-VERIFICA
+001162             MOVE "04" TO WS-REASON-CODE
+001163             MOVE "NO LOWERCASE" TO WS-REASON-TEXT
+001170         ELSE IF WS-NUMERO < POL-MIN-DIGIT
+001171             MOVE ZERO TO LK-VERIFICA
+001172             MOVE "05" TO WS-REASON-CODE
+001173             MOVE "NO DIGIT" TO WS-REASON-TEXT
+001174         ELSE IF WS-LETRA-ESPECIAL < POL-MIN-SPECIAL
+001175             MOVE ZERO TO LK-VERIFICA
+001176             MOVE "06" TO WS-REASON-CODE
+001177             MOVE "NO SPECIAL" TO WS-REASON-TEXT
+001178             END-IF
+001179             END-IF
+001200             END-IF
+001201         END-IF
+001202     END-EVALUATE
+001215
+001216     IF LK-SENHA-VALIDA
+001217         PERFORM 1500-CHECK-HISTORY THRU 1500-CHECK-HISTORY-EXIT
+001218     END-IF
+001220
+001230     MOVE WS-LETRA-MAIUSC TO LK-MAIUSC
+001240     MOVE WS-LETRA-MINUSC TO LK-MINUSC
+001250     MOVE WS-NUMERO       TO LK-NUMERO
+001260     .
+001270 1000-VALIDAR-SENHA-EXIT.
+001280     EXIT.
+001290
+001300******************************************************************
+001310* 1700-CHECK-LOCKOUT                                             *
+001320* LOOKS UP LK-USERID ON VLUSER. AN ACCOUNT ALREADY LOCKED IS     *
+001330* REJECTED OUTRIGHT, WITHOUT EVEN SCORING THE PASSWORD.          *
+001340******************************************************************
+001350 1700-CHECK-LOCKOUT.
+001360     MOVE "N" TO WS-LOCK-REJECT-SWITCH
+001370     MOVE "N" TO WS-USER-FOUND-SWITCH
+001380     MOVE LK-USERID TO USER-USERID
+001390     READ USER-FILE
+001400         INVALID KEY MOVE ZERO TO USER-FAIL-COUNT
+001410             MOVE "N" TO USER-LOCK-SWITCH
+001420             MOVE ZERO TO USER-PASSWORD-HASH USER-LAST-CHANGED
+001430                 USER-NEXT-EXPIRY USER-LOCK-DATE
+001440         NOT INVALID KEY SET WS-USER-FOUND TO TRUE
+001450     END-READ
+001460
+001470     IF USER-ACCOUNT-LOCKED
+001480         MOVE ZERO TO LK-VERIFICA
+001490         MOVE ZERO TO WS-LETRA-MAIUSC WS-LETRA-MINUSC WS-NUMERO
+001500         MOVE ZERO TO LK-MAIUSC LK-MINUSC LK-NUMERO
+001510         MOVE "08" TO WS-REASON-CODE
+001520         MOVE "ACCOUNT LOCKED" TO WS-REASON-TEXT
+001530         SET WS-LOCK-REJECTED TO TRUE
+001540     END-IF
+001550     .
+001560 1700-CHECK-LOCKOUT-EXIT.
+001570     EXIT.
+001580
+001590******************************************************************
+001600* 1800-UPDATE-LOCKOUT                                            *
+001610* RESETS THE FAILURE COUNT ON AN ACCEPTED PASSWORD AND RECORDS   *
+001620* THE NEW HASH/CHANGE DATE/EXPIRY DATE ON VLUSER, OR ADDS ONE TO *
+001630* THE FAILURE COUNT ON A REJECTION, LOCKING THE ACCOUNT ONCE THE *
+001640* COUNT REACHES POL-MAX-FAILURES. SKIPPED WHEN THE ACCOUNT WAS   *
+001650* ALREADY LOCKED COMING IN, SO A HAMMERED LOCKED ACCOUNT DOES NOT*
+001660* KEEP REWRITING ITS OWN RECORD.                                 *
+001670******************************************************************
+001680 1800-UPDATE-LOCKOUT.
+001690     IF NOT WS-LOCK-REJECTED
+001700         IF LK-SENHA-VALIDA
+001710             MOVE ZERO TO USER-FAIL-COUNT
+001720             MOVE "N" TO USER-LOCK-SWITCH
+001730             PERFORM 1900-UPDATE-EXPIRY
+001740                 THRU 1900-UPDATE-EXPIRY-EXIT
+001750         ELSE
+001760             ADD 1 TO USER-FAIL-COUNT
+001770             IF USER-FAIL-COUNT >= POL-MAX-FAILURES
+001780                 MOVE "Y" TO USER-LOCK-SWITCH
+001790                 ACCEPT WS-TODAY FROM DATE YYYYMMDD
+001800                 MOVE WS-TODAY TO USER-LOCK-DATE
+001801                 MOVE "08" TO WS-REASON-CODE
+001802                 MOVE "ACCOUNT LOCKED" TO WS-REASON-TEXT
+001810             END-IF
+001820         END-IF
+001830         IF WS-USER-FOUND
+001840             REWRITE WS-USER-REC
+001850         ELSE
+001860             WRITE WS-USER-REC
+001870         END-IF
+001880     END-IF
+001890     .
+001900 1800-UPDATE-LOCKOUT-EXIT.
+001910     EXIT.
+001920
+001930******************************************************************
+001940* 1900-UPDATE-EXPIRY                                             *
+001950* STAMPS THE JUST-ACCEPTED PASSWORD'S HASH, CHANGE DATE, AND A   *
+001960* NEXT-EXPIRY DATE WS-EXPIRY-DAYS OUT ON WS-USER-REC.            *
+001970******************************************************************
+001980 1900-UPDATE-EXPIRY.
+001990     MOVE WS-HASH-VALUE TO USER-PASSWORD-HASH
+002000     ACCEPT WS-TODAY FROM DATE YYYYMMDD
+002010     MOVE WS-TODAY TO USER-LAST-CHANGED
+002020     COMPUTE WS-DATE-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY)
+002030         + WS-EXPIRY-DAYS
+002040     COMPUTE USER-NEXT-EXPIRY =
+002050         FUNCTION DATE-OF-INTEGER(WS-DATE-INT)
+002060     .
+002070 1900-UPDATE-EXPIRY-EXIT.
+002080     EXIT.
+002090
+002100******************************************************************
+002110* 1500-CHECK-HISTORY                                             *
+002120* LOOKS UP LK-USERID ON VLHIST AND REJECTS THE PASSWORD IF ITS   *
+002130* HASH MATCHES ONE OF THE ENTRIES ON FILE. WHEN IT IS NOT A      *
+002140* REPEAT, THE NEW HASH IS APPENDED (OLDEST ENTRY DROPPED).       *
+002150******************************************************************
+002160 1500-CHECK-HISTORY.
+002170     MOVE "N" TO WS-HIST-FOUND-SWITCH
+002180     MOVE "N" TO WS-REUSED-SWITCH
+002190     PERFORM 8000-CALC-HASH THRU 8000-CALC-HASH-EXIT
+002200
+002210     MOVE LK-USERID TO HIST-USERID
+002220     READ HISTORY-FILE
+002230         INVALID KEY MOVE ZERO TO HIST-ENTRY-COUNT
+002240         NOT INVALID KEY SET WS-HIST-FOUND TO TRUE
+002250     END-READ
+002260
+002270     PERFORM VARYING HIST-IDX FROM 1 BY 1
+002280             UNTIL HIST-IDX > HIST-ENTRY-COUNT
+002290         IF HIST-PASSWORD-HASH(HIST-IDX) = WS-HASH-VALUE
+002300             SET WS-PASSWORD-REUSED TO TRUE
+002310         END-IF
+002320     END-PERFORM
+002330
+002340     IF WS-PASSWORD-REUSED
+002350         MOVE ZERO TO LK-VERIFICA
+002360         MOVE "07" TO WS-REASON-CODE
+002370         MOVE "PASSWORD REUSED" TO WS-REASON-TEXT
+002380     ELSE
+002390         PERFORM 1600-APPEND-HISTORY THRU 1600-APPEND-HISTORY-EXIT
+002400     END-IF
+002410     .
+002420 1500-CHECK-HISTORY-EXIT.
+002430     EXIT.
+002440
+002450******************************************************************
+002460* 1600-APPEND-HISTORY                                            *
+002470* SHIFTS THE HISTORY TABLE DOWN ONE SLOT (OLDEST FALLS OFF THE   *
+002480* END) AND PUTS THE JUST-ACCEPTED PASSWORD IN SLOT 1.            *
+002490******************************************************************
+002500 1600-APPEND-HISTORY.
+002510     ACCEPT WS-TODAY FROM DATE YYYYMMDD
+002520     PERFORM VARYING HIST-IDX FROM 5 BY -1 UNTIL HIST-IDX < 2
+002530         MOVE HIST-PASSWORD-HASH(HIST-IDX - 1)
+002540             TO HIST-PASSWORD-HASH(HIST-IDX)
+002550         MOVE HIST-CHANGE-DATE(HIST-IDX - 1)
+002560             TO HIST-CHANGE-DATE(HIST-IDX)
+002570     END-PERFORM
+002580     MOVE WS-HASH-VALUE TO HIST-PASSWORD-HASH(1)
+002590     MOVE WS-TODAY      TO HIST-CHANGE-DATE(1)
+002600     IF HIST-ENTRY-COUNT < 5
+002610         ADD 1 TO HIST-ENTRY-COUNT
+002620     END-IF
+002630
+002640     IF WS-HIST-FOUND
+002650         REWRITE WS-HIST-REC
+002660     ELSE
+002670         WRITE WS-HIST-REC
+002680     END-IF
+002690     .
+002700 1600-APPEND-HISTORY-EXIT.
+002710     EXIT.
+002720
+002730******************************************************************
+002740* 8000-CALC-HASH                                                 *
+002750* BUILDS AN 8-DIGIT CHECKSUM OF LK-PASSWORD FOR THE HISTORY FILE *
+002760* AND (LATER) THE USER-MASTER FILE - NOT A CRYPTOGRAPHIC HASH,   *
+002770* JUST ENOUGH TO COMPARE PASSWORDS WITHOUT STORING THEM IN CLEAR.*
+002780******************************************************************
+002790 8000-CALC-HASH.
+002800     MOVE ZERO TO WS-HASH-VALUE
+002805     COMPUTE WS-HASH-LENGTH =
+002806         FUNCTION MIN(POL-MAX-LENGTH, LENGTH OF LK-PASSWORD)
+002810     PERFORM VARYING WS-CONTADOR FROM 1 BY 1
+002820             UNTIL WS-CONTADOR > WS-HASH-LENGTH
+002830         MOVE LK-PASSWORD(WS-CONTADOR:1) TO WS-CARACTER
+002840         PERFORM 8100-CALC-CHAR-VALUE
+002850             THRU 8100-CALC-CHAR-VALUE-EXIT
+002860         COMPUTE WS-HASH-TEMP =
+002870             WS-HASH-VALUE * 31 + WS-CHAR-VALUE + 1
+002880         DIVIDE WS-HASH-TEMP BY 99999999
+002890             GIVING WS-DIVIDE-QUOT REMAINDER WS-HASH-VALUE
+002900     END-PERFORM
+002910     .
+002920 8000-CALC-HASH-EXIT.
+002930     EXIT.
+002940
+002950******************************************************************
+002960* 8100-CALC-CHAR-VALUE                                           *
+002970* MAPS ONE CHARACTER TO A SMALL NUMERIC VALUE FOR THE HASH -     *
+002980* A-Z=0-25, a-z=27-52, 0-9=53-62, OTHER=63.                      *
+002990******************************************************************
+003000 8100-CALC-CHAR-VALUE.
+003010     EVALUATE TRUE
+003020         WHEN WS-CARACTER >= "A" AND WS-CARACTER <= "Z"
+003030             COMPUTE WS-CHAR-VALUE = FUNCTION ORD(WS-CARACTER)
+003040                 - FUNCTION ORD("A")
+003050         WHEN WS-CARACTER >= "a" AND WS-CARACTER <= "z"
+003060             COMPUTE WS-CHAR-VALUE = FUNCTION ORD(WS-CARACTER)
+003070                 - FUNCTION ORD("a") + 27
+003080         WHEN WS-CARACTER >= "0" AND WS-CARACTER <= "9"
+003090             COMPUTE WS-CHAR-VALUE = FUNCTION ORD(WS-CARACTER)
+003100                 - FUNCTION ORD("0") + 53
+003110         WHEN OTHER
+003120             MOVE 63 TO WS-CHAR-VALUE
+003130     END-EVALUATE
+003140     .
+003150 8100-CALC-CHAR-VALUE-EXIT.
+003160     EXIT.
+003170
+003180******************************************************************
+003190* 9000-WRITE-AUDIT                                               *
+003200* APPENDS ONE ROW TO VLAUDIT FOR THIS CALL - USERID, TIMESTAMP,  *
+003210* PASS/FAIL, AND THE REASON CODE/TEXT SET BY 1000-VALIDAR-SENHA  *
+003220* OR 1500-CHECK-HISTORY.                                        *
+003230******************************************************************
+003240 9000-WRITE-AUDIT.
+003250     MOVE LK-USERID TO AUD-USERID
+003260     ACCEPT WS-TODAY FROM DATE YYYYMMDD
+003270     ACCEPT WS-AUDIT-TIME-FULL FROM TIME
+003280     MOVE WS-AUDIT-TIME-FULL(1:6) TO WS-AUDIT-TIME
+003290     COMPUTE AUD-TIMESTAMP = WS-TODAY * 1000000 + WS-AUDIT-TIME
+003300     IF LK-SENHA-VALIDA
+003310         SET AUD-PASSED TO TRUE
+003320     ELSE
+003330         SET AUD-FAILED TO TRUE
+003340     END-IF
+003350     MOVE WS-REASON-CODE TO AUD-REASON-CODE
+003360     MOVE WS-REASON-TEXT TO AUD-REASON-TEXT
+003370     MOVE WS-AUDIT-REC TO AUDIT-FILE-RECORD
+003380     WRITE AUDIT-FILE-RECORD
+003390     .
+003400 9000-WRITE-AUDIT-EXIT.
+003410     EXIT.
+003420
+003430 END PROGRAM VLVALSEN.
