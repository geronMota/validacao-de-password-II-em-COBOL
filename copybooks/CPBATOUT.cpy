@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook  : CPBATOUT
+      * Purpose   : Working-storage layout for one VLBATCH result line.
+      *             Built up in working storage (so its literals take
+      *             effect) then moved to the FD record area to write.
+      * Mod-log   :
+      *   26/04/12 GM  Original layout.
+      ******************************************************************
+       01  WS-BATCH-OUTPUT-REC.
+           05  BO-USERID                     PIC X(08).
+           05  FILLER                        PIC X(02)  VALUE SPACES.
+           05  BO-RESULT                     PIC X(08).
+           05  FILLER                        PIC X(02)  VALUE SPACES.
+           05  BO-MAIUSC-LIT                 PIC X(07)  VALUE "MAIUSC=".
+           05  BO-MAIUSC                     PIC 9(02).
+           05  FILLER                        PIC X(02)  VALUE SPACES.
+           05  BO-MINUSC-LIT                 PIC X(07)  VALUE "MINUSC=".
+           05  BO-MINUSC                     PIC 9(02).
+           05  FILLER                        PIC X(02)  VALUE SPACES.
+           05  BO-NUMERO-LIT                 PIC X(07)  VALUE "NUMERO=".
+           05  BO-NUMERO                     PIC 9(02).
+           05  FILLER                        PIC X(30)  VALUE SPACES.
