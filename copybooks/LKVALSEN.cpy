@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Copybook  : LKVALSEN
+      * Purpose   : Linkage parameters passed to VLVALSEN, the shared
+      *             password-validation routine called by VLMAILII
+      *             (interactive) and VLBATCH (batch).
+      * Mod-log   :
+      *   26/04/12 GM  Original CALL interface.
+      *   26/05/04 GM  LK-PASSWORD WIDENED TO X(20) - THE SECURITY
+      *                OFFICE'S POLICY CARD CAN NOW ASK FOR PASSWORDS
+      *                LONGER THAN THE OLD FIXED 8 CHARACTERS.
+      *   26/06/22 GM  ADDED LK-REASON-CODE/LK-REASON-TEXT SO A CALLER
+      *                CAN TELL AN ORDINARY INVALID PASSWORD APART FROM
+      *                AN ACCOUNT LOCKOUT WITHOUT RE-SCORING IT ITSELF.
+      ******************************************************************
+       01  LK-VALSEN-PARMS.
+           05  LK-USERID                     PIC X(08).
+           05  LK-PASSWORD                   PIC X(20).
+           05  LK-VERIFICA                   PIC 9(01).
+               88  LK-SENHA-VALIDA           VALUE 1.
+               88  LK-SENHA-INVALIDA         VALUE 0.
+           05  LK-MAIUSC                     PIC 9(02).
+           05  LK-MINUSC                     PIC 9(02).
+           05  LK-NUMERO                     PIC 9(02).
+           05  LK-REASON-CODE                PIC X(02).
+           05  LK-REASON-TEXT                PIC X(20).
