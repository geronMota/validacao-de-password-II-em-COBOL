@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook  : CPPOLICY
+      * Purpose   : Working-storage layout for the password policy
+      *             parameter card (VLPOLICY), read once per run by
+      *             VLVALSEN so a policy change is a data change, not
+      *             a recompile.
+      * Mod-log   :
+      *   26/05/04 GM  Original layout - length and minimum-count
+      *                rules. POL-MIN-SPECIAL is carried here now so
+      *                the card format does not need to change again
+      *                when the scan starts enforcing it.
+      *   26/06/22 GM  ADDED POL-MAX-FAILURES SO THE HELPDESK'S LOCKOUT
+      *                THRESHOLD IS ALSO A DATA CHANGE, NOT A RECOMPILE.
+      ******************************************************************
+       01  WS-POLICY-REC.
+           05  POL-MIN-LENGTH                PIC 9(02).
+           05  POL-MAX-LENGTH                PIC 9(02).
+           05  POL-MIN-UPPER                 PIC 9(02).
+           05  POL-MIN-LOWER                 PIC 9(02).
+           05  POL-MIN-DIGIT                 PIC 9(02).
+           05  POL-MIN-SPECIAL               PIC 9(02).
+           05  POL-MAX-FAILURES              PIC 9(02).
