@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook  : CPHIST
+      * Purpose   : Record layout for VLHIST, the password-history
+      *             file keyed by USERID, holding the last
+      *             HIST-MAX-ENTRIES password hashes so a user cannot
+      *             "change" a password back to a recent one.
+      * Mod-log   :
+      *   26/05/18 GM  Original layout - 5 most recent hashes/dates.
+      ******************************************************************
+       01  WS-HIST-REC.
+           05  HIST-USERID                   PIC X(08).
+           05  HIST-ENTRY-COUNT               PIC 9(01).
+           05  HIST-ENTRY OCCURS 5 TIMES
+                   INDEXED BY HIST-IDX.
+               10  HIST-PASSWORD-HASH        PIC 9(08).
+               10  HIST-CHANGE-DATE          PIC 9(08).
