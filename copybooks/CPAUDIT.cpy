@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook  : CPAUDIT
+      * Purpose   : Working-storage layout for one VLAUDIT audit-log
+      *             line - one row per call to VLVALSEN, pass or fail.
+      * Mod-log   :
+      *   26/06/01 GM  Original layout.
+      ******************************************************************
+       01  WS-AUDIT-REC.
+           05  AUD-USERID                    PIC X(08).
+           05  FILLER                        PIC X(02)  VALUE SPACES.
+           05  AUD-TIMESTAMP                 PIC 9(14).
+           05  FILLER                        PIC X(02)  VALUE SPACES.
+           05  AUD-RESULT                    PIC X(01).
+               88  AUD-PASSED                VALUE "P".
+               88  AUD-FAILED                VALUE "F".
+           05  FILLER                        PIC X(02)  VALUE SPACES.
+           05  AUD-REASON-CODE               PIC X(02).
+           05  FILLER                        PIC X(02)  VALUE SPACES.
+           05  AUD-REASON-TEXT               PIC X(20).
