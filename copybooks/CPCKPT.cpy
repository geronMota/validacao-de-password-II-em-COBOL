@@ -0,0 +1,29 @@
+      ******************************************************************
+      * Copybook  : CPCKPT
+      * Purpose   : Working-storage layout for the one-record VLCKPT
+      *             restart file - the record count, last userid, and
+      *             running report tallies as of the last checkpoint
+      *             VLBATCH wrote, so a run that abends part way
+      *             through a large file can resume close to where it
+      *             left off, with the end-of-run report still adding
+      *             up over the whole file instead of just the leg
+      *             since the last restart.
+      * Mod-log   :
+      *   26/07/20 GM  Original layout.
+      *   26/07/27 GM  ADDED THE ACCEPT/REJECT/REASON TALLIES - THEY
+      *                WERE NOT BEING CARRIED ACROSS A RESUME, SO THE
+      *                REPORT ON A RESUMED RUN DID NOT ADD UP.
+      ******************************************************************
+       01  WS-CKPT-REC.
+           05  CKPT-RECORD-COUNT             PIC 9(08).
+           05  CKPT-LAST-USERID              PIC X(08).
+           05  CKPT-ACCEPT-COUNT             PIC 9(08).
+           05  CKPT-REJECT-COUNT             PIC 9(08).
+           05  CKPT-CNT-TOO-SHORT            PIC 9(08).
+           05  CKPT-CNT-TOO-LONG             PIC 9(08).
+           05  CKPT-CNT-NO-UPPER             PIC 9(08).
+           05  CKPT-CNT-NO-LOWER             PIC 9(08).
+           05  CKPT-CNT-NO-DIGIT             PIC 9(08).
+           05  CKPT-CNT-NO-SPECIAL           PIC 9(08).
+           05  CKPT-CNT-REUSED               PIC 9(08).
+           05  CKPT-CNT-LOCKED               PIC 9(08).
