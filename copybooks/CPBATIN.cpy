@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook  : CPBATIN
+      * Purpose   : Record layout for the VLBATCH input file - one
+      *             USERID/PASSWORD pair per record.
+      * Mod-log   :
+      *   26/04/12 GM  Original layout.
+      *   26/05/04 GM  BI-PASSWORD WIDENED TO X(20) TO MATCH THE
+      *                POLICY-DRIVEN MAXIMUM LENGTH.
+      ******************************************************************
+       01  BATCH-INPUT-RECORD.
+           05  BI-USERID                     PIC X(08).
+           05  BI-PASSWORD                   PIC X(20).
+           05  FILLER                        PIC X(52).
