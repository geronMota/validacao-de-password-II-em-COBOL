@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook  : CPUSER
+      * Purpose   : Record layout for VLUSER, the user-master file
+      *             keyed by USERID - current password hash, last
+      *             changed/next expiry dates, and (folded in from the
+      *             VLLOCK design once this file existed) the
+      *             consecutive-failure count and lockout switch, so
+      *             one record carries everything VALIDAR-SENHA knows
+      *             about a given user.
+      * Mod-log   :
+      *   26/06/29 GM  Original layout, absorbing VLLOCK's two fields.
+      ******************************************************************
+       01  WS-USER-REC.
+           05  USER-USERID                   PIC X(08).
+           05  USER-PASSWORD-HASH            PIC 9(08).
+           05  USER-LAST-CHANGED             PIC 9(08).
+           05  USER-NEXT-EXPIRY              PIC 9(08).
+           05  USER-FAIL-COUNT               PIC 9(02).
+           05  USER-LOCK-SWITCH              PIC X(01).
+               88  USER-ACCOUNT-LOCKED       VALUE "Y".
+           05  USER-LOCK-DATE                PIC 9(08).
